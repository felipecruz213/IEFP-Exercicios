@@ -5,6 +5,18 @@
        DATE-WRITTEN.  09/10/2025.
        DATE-COMPILED. 09/10/2025.
        SECURITY.
+      *----------------------------------------------------------
+      * HISTORICO DE ALTERACOES
+      * 09/10/2025 - VERSAO INICIAL, CALCULO INTERATIVO DE PREMIOS.
+      * 08/08/2026 - ACRESCENTADO MODO DE PROCESSAMENTO EM LOTE A
+      *              PARTIR DO FICHEIRO DE EMPREGADOS (EMPFILE),
+      *              COM RELATORIO IMPRESSO POR DEPARTAMENTO,
+      *              PARAMETRIZACAO DAS REGRAS DE PREMIO, REGISTO
+      *              DE AUDITORIA, EXTRACTO PARA O PROCESSAMENTO DE
+      *              SALARIOS, HISTORICO ANO-A-ANO COM DETECCAO DE
+      *              ANOMALIAS, CHECKPOINT/RESTART E ECRA DE
+      *              CONSULTA E CORRECAO DE UM EMPREGADO JA LANCADO.
+      *----------------------------------------------------------
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        SOURCE-COMPUTER. pc.
@@ -12,27 +24,228 @@
        SPECIAL-NAMES.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
+           SELECT EMPFILE ASSIGN TO "EMPFICH.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS EMP-MATRICULA
+               ALTERNATE RECORD KEY IS EMP-DEPARTAMENTO WITH DUPLICATES
+               FILE STATUS IS WS-EMP-STATUS.
+
+           SELECT PARMFILE ASSIGN TO "PARMFICH.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-PARM-STATUS.
+
+           SELECT RELFILE ASSIGN TO "RELPREMIO.LST"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REL-STATUS.
+
+           SELECT AUDFILE ASSIGN TO "AUDITORIA.LOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUD-STATUS.
+
+           SELECT PAGFILE ASSIGN TO "FOLHAPAG.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-PAG-STATUS.
+
+           SELECT HISTFILE ASSIGN TO "HISTPREM.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS HIST-CHAVE
+               FILE STATUS IS WS-HIST-STATUS.
+
+           SELECT CKPTFILE ASSIGN TO "CHECKPT.DAT"
+               ORGANIZATION IS RELATIVE
+               ACCESS MODE IS RANDOM
+               RELATIVE KEY IS WS-CKPT-RRN
+               FILE STATUS IS WS-CKPT-STATUS.
+
        DATA DIVISION.
-        FILE SECTION.
-        WORKING-STORAGE SECTION.
+       FILE SECTION.
+       FD  EMPFILE.
+       01  EMP-REC.
+           05 EMP-MATRICULA        PIC 9(6).
+           05 EMP-NOME             PIC X(30).
+           05 EMP-DEPARTAMENTO     PIC X(4).
+           05 EMP-IDADE            PIC 9(2).
+           05 EMP-ANTIGUIDADE      PIC 9(2).
+           05 EMP-FILHOS           PIC 9(2).
+
+       FD  PARMFILE.
+       01  PARM-REC.
+           05 PARM-ANO-VIGOR          PIC 9(4).
+           05 PARM-IDADE-MIN          PIC 9(2).
+           05 PARM-IDADE-MAX          PIC 9(2).
+           05 PARM-IDADE-LIMITE       PIC 9(2).
+           05 PARM-IDADE-MULT         PIC 9(2).
+           05 PARM-ANTIG-MIN          PIC 9(2).
+           05 PARM-ANTIG-MAX          PIC 9(2).
+           05 PARM-ANTIG-LIMITE       PIC 9(2).
+           05 PARM-ANTIG-MULT1        PIC 9(2).
+           05 PARM-ANTIG-MULT2        PIC 9(2).
+           05 PARM-ANTIG-BASE         PIC 9(3).
+           05 PARM-FILHOS-LIMITE      PIC 9(1).
+           05 PARM-FILHOS-MULT        PIC 9(2).
+           05 PARM-FILHOS-FLAT        PIC 9(3).
+           05 PARM-TOLERANCIA-VARIACAO PIC 9(2).
+
+       FD  RELFILE.
+       01  REL-LINHA                PIC X(120).
+
+       FD  AUDFILE.
+       01  AUD-LINHA                PIC X(150).
+
+       FD  PAGFILE.
+       01  PAG-REC.
+           05 PAG-MATRICULA        PIC 9(6).
+           05 PAG-NOME             PIC X(30).
+           05 PAG-VALOR-PREMIO     PIC 9(6)V99.
+
+       FD  HISTFILE.
+       01  HIST-REC.
+           05 HIST-CHAVE.
+              10 HIST-MATRICULA    PIC 9(6).
+              10 HIST-ANO          PIC 9(4).
+           05 HIST-PREMIO-TOTAL    PIC 9(6)V99.
+
+       FD  CKPTFILE.
+       01  CKPT-REC.
+           05 CKPT-ULTIMA-MATRICULA    PIC 9(6).
+           05 CKPT-ULTIMO-DEPARTAMENTO PIC X(4).
+           05 CKPT-TOTAL-GERAL         PIC 9(9)V99.
+           05 CKPT-TOTAL-DEPARTAMENTO  PIC 9(8)V99.
+           05 CKPT-CONTADOR-EMPREGADOS PIC 9(5).
+           05 CKPT-ESTADO              PIC X(1).
+
+       WORKING-STORAGE SECTION.
        77 IDADE                PIC 9(2).
-           88 VALIDAR-IDADE VALUES 18 THRU 66.
        77 ANTIGUIDADE          PIC 9(2).
-           88 VALIDAR-ANTIGUIDADE VALUES 0 THRU 48.
        77 LIMITES              PIC 9(2).
        77 FILHOS               PIC 9(2).
            88 VALIDAR-FILHOS VALUES 0 THRU 99.
-       77 PREMIO-IDADE         PIC 9(4).
-       77 PREMIO-ANTIGUIDADE   PIC 9(4).
-       77 PREMIO-FILHOS        PIC 9(4).
-       77 PREMIO-TOTAL         PIC Z,ZZ9.
+       77 PREMIO-IDADE         PIC 9(4)V99.
+       77 PREMIO-ANTIGUIDADE   PIC 9(4)V99.
+       77 PREMIO-FILHOS        PIC 9(4)V99.
+       77 PREMIO-TOTAL         PIC 9(6)V99.
+       77 PREMIO-TOTAL-ED      PIC Z,ZZZ,ZZ9.99.
+       77 WS-PREMIO-IDADE-ED   PIC ZZZ9.99.
+       77 WS-PREMIO-ANTIG-ED   PIC ZZZ9.99.
+       77 WS-PREMIO-FILHOS-ED  PIC ZZZ9.99.
        77 REPETIR              PIC A.
        77 TEMP                 PIC X(2).
+       77 TEMP-MATRICULA       PIC X(6).
+       77 MODO                 PIC X.
+       77 WS-CAMPO             PIC 9.
+
+       77 WS-TIPO-OPERACAO     PIC X.
+       77 WS-OPERADOR          PIC X(8).
+       77 WS-DATA-HORA         PIC X(14).
+       77 WS-ANO-ATUAL         PIC 9(4).
+       77 WS-ANO-ANTERIOR      PIC 9(4).
+
+       77 WS-EMP-STATUS        PIC XX.
+       77 WS-PARM-STATUS       PIC XX.
+       77 WS-REL-STATUS        PIC XX.
+       77 WS-AUD-STATUS        PIC XX.
+       77 WS-PAG-STATUS        PIC XX.
+       77 WS-HIST-STATUS       PIC XX.
+       77 WS-CKPT-STATUS       PIC XX.
+
+       77 WS-FIM-EMPFILE       PIC X VALUE "N".
+           88 FIM-EMPFILE VALUE "S".
+       77 WS-PRIMEIRO-DEPARTAMENTO PIC X VALUE "S".
+       77 WS-ALGUM-REGISTO-LOTE PIC X VALUE "N".
+           88 ALGUM-REGISTO-LOTE VALUE "S".
+       77 WS-REGISTO-REJEITADO PIC X VALUE "N".
+           88 REGISTO-REJEITADO VALUE "S".
+       77 WS-ANOMALIA          PIC X VALUE "N".
+           88 HA-ANOMALIA VALUE "S".
+
+       77 WS-CKPT-RRN           PIC 9(4).
+       77 WS-RETOMA-EXECUCAO    PIC X VALUE "N".
+           88 RETOMA-EXECUCAO VALUE "S".
+       77 WS-A-SALTAR           PIC X VALUE "N".
+           88 A-SALTAR VALUE "S".
+       77 WS-DEPARTAMENTO-RETOMA PIC X(4).
+       77 WS-MATRICULA-RETOMA   PIC 9(6).
+
+       77 WS-DEPARTAMENTO-ANTERIOR PIC X(4) VALUE SPACES.
+       77 WS-TOTAL-DEPARTAMENTO PIC 9(8)V99.
+       77 WS-TOTAL-GERAL        PIC 9(9)V99.
+       77 WS-TOTAL-ED           PIC Z,ZZZ,ZZZ,ZZ9.99.
+       77 WS-CONTADOR-EMPREGADOS PIC 9(5).
+
+       77 WS-PREMIO-ANTERIOR    PIC 9(6)V99.
+       77 WS-DIFERENCA          PIC S9(6)V99.
+       77 WS-PERCENT-VARIACAO   PIC S9(5)V99.
+       77 WS-PONTEIRO-LINHA     PIC 9(4).
 
        SCREEN SECTION.
        01 CLS BLANK SCREEN.
 
        PROCEDURE DIVISION.
+      *----------------------------------------------------------
+      * PONTO DE ENTRADA DO PROGRAMA - SELECCAO DO MODO DE
+      * EXECUCAO: LOTE, INTERATIVO OU CORRECAO DE UM EMPREGADO.
+      *----------------------------------------------------------
+       MENU-PRINCIPAL.
+           PERFORM CARREGAR-PARAMETROS.
+           DISPLAY CLS.
+           DISPLAY "IDENTIFICACAO DO OPERADOR:" AT 0201.
+           ACCEPT WS-OPERADOR AT 0228.
+           DISPLAY "(B)ATCH  (I)NTERATIVO  (C)ORRECAO DE EMPREGADO:"
+               AT 0401.
+           ACCEPT MODO AT 0449.
+           EVALUATE MODO
+               WHEN "B"
+               WHEN "b"
+                   GO TO PROCESSAR-LOTE
+               WHEN "C"
+               WHEN "c"
+                   GO TO CORRECAO-EMPREGADO
+               WHEN OTHER
+                   GO TO INICIO
+           END-EVALUATE.
+
+      *----------------------------------------------------------
+      * CARREGAMENTO DOS PARAMETROS DO ANO DE BONUS. SE O
+      * FICHEIRO NAO EXISTIR OU ESTIVER VAZIO, ASSUMEM-SE OS
+      * VALORES HISTORICOS USADOS ATE AQUI.
+      *----------------------------------------------------------
+       CARREGAR-PARAMETROS.
+           MOVE FUNCTION CURRENT-DATE(1:4) TO WS-ANO-ATUAL.
+           OPEN INPUT PARMFILE.
+           IF WS-PARM-STATUS NOT = "00"
+               PERFORM VALORES-PARAMETROS-DEFEITO
+           ELSE
+               READ PARMFILE
+               IF WS-PARM-STATUS NOT = "00"
+                   PERFORM VALORES-PARAMETROS-DEFEITO
+               END-IF
+               CLOSE PARMFILE
+           END-IF.
+
+       VALORES-PARAMETROS-DEFEITO.
+           MOVE WS-ANO-ATUAL    TO PARM-ANO-VIGOR.
+           MOVE 18 TO PARM-IDADE-MIN.
+           MOVE 66 TO PARM-IDADE-MAX.
+           MOVE 45 TO PARM-IDADE-LIMITE.
+           MOVE 5  TO PARM-IDADE-MULT.
+           MOVE 0  TO PARM-ANTIG-MIN.
+           MOVE 48 TO PARM-ANTIG-MAX.
+           MOVE 10 TO PARM-ANTIG-LIMITE.
+           MOVE 10 TO PARM-ANTIG-MULT1.
+           MOVE 20 TO PARM-ANTIG-MULT2.
+           MOVE 100 TO PARM-ANTIG-BASE.
+           MOVE 3  TO PARM-FILHOS-LIMITE.
+           MOVE 25 TO PARM-FILHOS-MULT.
+           MOVE 100 TO PARM-FILHOS-FLAT.
+           MOVE 30 TO PARM-TOLERANCIA-VARIACAO.
+
+      *----------------------------------------------------------
+      * MODO INTERATIVO (ECRA ORIGINAL) - USADO PARA CONSULTAS
+      * PONTUAIS. O CICLO S/N EM SAIDA-PREMIO CONTINUA A SER A
+      * FORMA DE REPETIR PARA OUTRO EMPREGADO.
+      *----------------------------------------------------------
        INICIO.
            MOVE 0 TO PREMIO-IDADE.
            MOVE 0 TO PREMIO-ANTIGUIDADE.
@@ -43,8 +256,8 @@
            DISPLAY "DIGITE A IDADE:" AT 0301.
            ACCEPT TEMP AT 0316.
            MOVE FUNCTION NUMVAL(TEMP) TO IDADE.
-           IF (NOT VALIDAR-IDADE) THEN
-               DISPLAY "A IDADE NAO E VALIDA." 
+           IF (IDADE < PARM-IDADE-MIN) OR (IDADE > PARM-IDADE-MAX) THEN
+               DISPLAY "A IDADE NAO E VALIDA."
                FOREGROUND-COLOR 4
                HIGHLIGHT AT 0319
                GO LER-IDADE
@@ -52,13 +265,15 @@
                DISPLAY " " ERASE EOL AT 0319
            END-IF.
        CALCULO.
-           COMPUTE LIMITES=(IDADE - 18).
+           COMPUTE LIMITES=(IDADE - PARM-IDADE-MIN).
        LER-ANTIGUIDADE.
            DISPLAY "DIGITE A ANTIGUIDADE:" AT 0501.
            ACCEPT TEMP AT 0522.
            MOVE FUNCTION NUMVAL(TEMP) TO ANTIGUIDADE.
-           IF (NOT VALIDAR-ANTIGUIDADE) OR (ANTIGUIDADE>LIMITES) THEN
-               DISPLAY "ANTIGUIDADE INVALIDA" 
+           IF (ANTIGUIDADE < PARM-ANTIG-MIN)
+              OR (ANTIGUIDADE > PARM-ANTIG-MAX)
+              OR (ANTIGUIDADE>LIMITES) THEN
+               DISPLAY "ANTIGUIDADE INVALIDA"
                FOREGROUND-COLOR 4
                HIGHLIGHT AT 0526
                GO LER-ANTIGUIDADE
@@ -76,31 +291,48 @@
            ELSE
                DISPLAY " " ERASE EOL AT 0730
            END-IF.
+      *----------------------------------------------------------
+      * PARAGRAFOS DE CALCULO - PARTILHADOS PELO MODO INTERATIVO,
+      * PELO LOTE (PROCESSAR-UM-EMPREGADO) E PELA CORRECAO.
+      * AS CONSTANTES VEM DO REGISTO DE PARAMETROS DO ANO EM VIGOR.
+      *----------------------------------------------------------
        CALCULAR-PREMIO-IDADE.
-           IF (IDADE>45) THEN
-               COMPUTE PREMIO-IDADE=(IDADE - 45)*5
+           IF (IDADE>PARM-IDADE-LIMITE) THEN
+               COMPUTE PREMIO-IDADE ROUNDED =
+                   (IDADE - PARM-IDADE-LIMITE) * PARM-IDADE-MULT
            END-IF.
        CALCULO-PREMIO-ANTIGUIDADE.
-      *Se a ANTIGUIDADE Ã© menor que 10, a multiplica por 10 e acrescenta na variavel PREMIO-ANTIGUIDADE
-      *caso contrario,subtrai 10 da antiguidade e acrescenta 100.
-           IF (ANTIGUIDADE<=10) THEN
-               COMPUTE PREMIO-ANTIGUIDADE=(ANTIGUIDADE * 10)
-           ELSE               
-               COMPUTE PREMIO-ANTIGUIDADE=(ANTIGUIDADE - 10)*20 + 100
+      *Se a ANTIGUIDADE for menor ou igual ao limite do ano em vigor,
+      *multiplica pelo primeiro factor; caso contrario, subtrai o
+      *limite e aplica o segundo factor mais a base fixa.
+           IF (ANTIGUIDADE<=PARM-ANTIG-LIMITE) THEN
+               COMPUTE PREMIO-ANTIGUIDADE ROUNDED =
+                   (ANTIGUIDADE * PARM-ANTIG-MULT1)
+           ELSE
+               COMPUTE PREMIO-ANTIGUIDADE ROUNDED =
+                   (ANTIGUIDADE - PARM-ANTIG-LIMITE) * PARM-ANTIG-MULT2
+                   + PARM-ANTIG-BASE
            END-IF.
        CALCULO-PREMIO-FILHOS.
-      *Se tem menos que 3 FILHOS, multiplica por 25 e acrescenta a variavel PREMIO-FILHOS
-      *Caso contrario, acrescenta 100.
-           IF (FILHOS<=3) THEN
-               COMPUTE PREMIO-FILHOS=(FILHOS*25)
+      *Se tiver menos ou igual FILHOS que o limite do ano em vigor,
+      *multiplica pelo factor; caso contrario aplica o valor fixo.
+           IF (FILHOS<=PARM-FILHOS-LIMITE) THEN
+               COMPUTE PREMIO-FILHOS ROUNDED = (FILHOS*PARM-FILHOS-MULT)
            ELSE
-               COMPUTE PREMIO-FILHOS=(100)
+               MOVE PARM-FILHOS-FLAT TO PREMIO-FILHOS
            END-IF.
+       CALCULAR-PREMIO-TOTAL.
+      *Regra de arredondamento: a soma das tres parcelas e feita
+      *sempre ao centimo mais proximo, nunca por truncatura.
+           COMPUTE PREMIO-TOTAL ROUNDED =
+               (PREMIO-ANTIGUIDADE+PREMIO-FILHOS+PREMIO-IDADE).
+
        SAIDA-PREMIO.
-           COMPUTE PREMIO-TOTAL=(PREMIO-ANTIGUIDADE+PREMIO-FILHOS+
-           PREMIO-IDADE).
+           MOVE PREMIO-TOTAL TO PREMIO-TOTAL-ED.
            DISPLAY FUNCTION CONCATENATE("O TOTAL DOS PREMIOS E:",
-           PREMIO-TOTAL) AT 1001.
+           PREMIO-TOTAL-ED) AT 1001.
+           MOVE 0 TO EMP-MATRICULA.
+           PERFORM REGISTAR-AUDITORIA-INTERATIVA.
            DISPLAY "PRETENDE CONTINUAR (S/N):" AT 1301.
            ACCEPT REPETIR AT 1326.
            IF (REPETIR="S" OR REPETIR="s") THEN
@@ -110,4 +342,503 @@
                ACCEPT OMITTED AT 1601
            END-IF.
            STOP RUN.
+
+      *----------------------------------------------------------
+      * REGISTO DE AUDITORIA - UMA LINHA POR CALCULO, QUER SEJA
+      * INTERATIVO, EM LOTE OU UMA CORRECAO.
+      *----------------------------------------------------------
+       REGISTAR-AUDITORIA-INTERATIVA.
+           OPEN EXTEND AUDFILE.
+           IF WS-AUD-STATUS = "05" OR WS-AUD-STATUS = "35"
+               OPEN OUTPUT AUDFILE
+           END-IF.
+           MOVE "I" TO WS-TIPO-OPERACAO.
+           PERFORM ESCREVER-LINHA-AUDITORIA.
+           CLOSE AUDFILE.
+
+       ESCREVER-LINHA-AUDITORIA.
+           MOVE FUNCTION CURRENT-DATE(1:14) TO WS-DATA-HORA.
+           MOVE PREMIO-IDADE       TO WS-PREMIO-IDADE-ED.
+           MOVE PREMIO-ANTIGUIDADE TO WS-PREMIO-ANTIG-ED.
+           MOVE PREMIO-FILHOS      TO WS-PREMIO-FILHOS-ED.
+           MOVE PREMIO-TOTAL       TO PREMIO-TOTAL-ED.
+           STRING
+               WS-OPERADOR        DELIMITED BY SIZE
+               "|"                DELIMITED BY SIZE
+               WS-DATA-HORA       DELIMITED BY SIZE
+               "|"                DELIMITED BY SIZE
+               WS-TIPO-OPERACAO   DELIMITED BY SIZE
+               "|"                DELIMITED BY SIZE
+               EMP-MATRICULA      DELIMITED BY SIZE
+               "|"                DELIMITED BY SIZE
+               IDADE              DELIMITED BY SIZE
+               "|"                DELIMITED BY SIZE
+               ANTIGUIDADE        DELIMITED BY SIZE
+               "|"                DELIMITED BY SIZE
+               FILHOS             DELIMITED BY SIZE
+               "|"                DELIMITED BY SIZE
+               WS-PREMIO-IDADE-ED DELIMITED BY SIZE
+               "|"                DELIMITED BY SIZE
+               WS-PREMIO-ANTIG-ED DELIMITED BY SIZE
+               "|"                DELIMITED BY SIZE
+               WS-PREMIO-FILHOS-ED DELIMITED BY SIZE
+               "|"                DELIMITED BY SIZE
+               PREMIO-TOTAL-ED    DELIMITED BY SIZE
+               INTO AUD-LINHA
+           END-STRING.
+           WRITE AUD-LINHA.
+
+      *----------------------------------------------------------
+      * MODO DE PROCESSAMENTO EM LOTE. LE O FICHEIRO DE EMPREGADOS
+      * PELA CHAVE ALTERNATIVA DE DEPARTAMENTO (PARA QUE OS
+      * SUBTOTAIS SAIAM POR DEPARTAMENTO COMPLETO, INDEPENDENTE DA
+      * ORDEM DAS MATRICULAS) E APLICA OS MESMOS PARAGRAFOS DE
+      * CALCULO DO MODO INTERATIVO A CADA REGISTO.
+      *----------------------------------------------------------
+       PROCESSAR-LOTE.
+           MOVE "N" TO WS-FIM-EMPFILE.
+           PERFORM ABRIR-FICHEIROS-LOTE.
+           IF FIM-EMPFILE
+               STOP RUN
+           END-IF.
+           PERFORM POSICIONAR-CHECKPOINT.
+           IF FIM-EMPFILE
+               PERFORM FECHAR-FICHEIROS-LOTE
+               STOP RUN
+           END-IF.
+           PERFORM ABRIR-RELFILE-PAGFILE.
+           IF FIM-EMPFILE
+               PERFORM FECHAR-FICHEIROS-LOTE
+               STOP RUN
+           END-IF.
+           IF RETOMA-EXECUCAO
+               MOVE CKPT-TOTAL-DEPARTAMENTO  TO WS-TOTAL-DEPARTAMENTO
+               MOVE CKPT-TOTAL-GERAL         TO WS-TOTAL-GERAL
+               MOVE CKPT-CONTADOR-EMPREGADOS TO WS-CONTADOR-EMPREGADOS
+               MOVE CKPT-ULTIMO-DEPARTAMENTO TO WS-DEPARTAMENTO-ANTERIOR
+               MOVE "N" TO WS-PRIMEIRO-DEPARTAMENTO
+               MOVE "S" TO WS-ALGUM-REGISTO-LOTE
+           ELSE
+               MOVE 0 TO WS-TOTAL-DEPARTAMENTO
+               MOVE 0 TO WS-TOTAL-GERAL
+               MOVE 0 TO WS-CONTADOR-EMPREGADOS
+               MOVE "S" TO WS-PRIMEIRO-DEPARTAMENTO
+               PERFORM ESCREVER-CABECALHO-RELATORIO
+           END-IF.
+       LOTE-LER.
+           READ EMPFILE NEXT RECORD
+               AT END
+                   MOVE "S" TO WS-FIM-EMPFILE
+                   GO TO LOTE-FIM
+           END-READ.
+           IF A-SALTAR
+               IF EMP-DEPARTAMENTO = WS-DEPARTAMENTO-RETOMA
+                  AND EMP-MATRICULA NOT > WS-MATRICULA-RETOMA
+                   GO TO LOTE-LER
+               ELSE
+                   MOVE "N" TO WS-A-SALTAR
+               END-IF
+           END-IF.
+           MOVE "S" TO WS-ALGUM-REGISTO-LOTE.
+           IF WS-PRIMEIRO-DEPARTAMENTO = "S"
+               MOVE EMP-DEPARTAMENTO TO WS-DEPARTAMENTO-ANTERIOR
+               MOVE "N" TO WS-PRIMEIRO-DEPARTAMENTO
+           END-IF.
+           IF EMP-DEPARTAMENTO NOT = WS-DEPARTAMENTO-ANTERIOR
+               PERFORM ESCREVER-SUBTOTAL-DEPARTAMENTO
+               MOVE 0 TO WS-TOTAL-DEPARTAMENTO
+               MOVE EMP-DEPARTAMENTO TO WS-DEPARTAMENTO-ANTERIOR
+           END-IF.
+           PERFORM PROCESSAR-UM-EMPREGADO.
+           GO TO LOTE-LER.
+       LOTE-FIM.
+           IF ALGUM-REGISTO-LOTE
+               PERFORM ESCREVER-SUBTOTAL-DEPARTAMENTO
+               PERFORM ESCREVER-TOTAL-GERAL
+           END-IF.
+           MOVE "C" TO CKPT-ESTADO.
+           REWRITE CKPT-REC.
+           PERFORM FECHAR-FICHEIROS-LOTE.
+           STOP RUN.
+
+       ABRIR-FICHEIROS-LOTE.
+           OPEN INPUT EMPFILE.
+           IF WS-EMP-STATUS NOT = "00"
+               DISPLAY "ERRO AO ABRIR O FICHEIRO DE EMPREGADOS - "
+                   "ESTADO " WS-EMP-STATUS
+               MOVE "S" TO WS-FIM-EMPFILE
+           ELSE
+               OPEN EXTEND AUDFILE
+               IF WS-AUD-STATUS = "05" OR WS-AUD-STATUS = "35"
+                   OPEN OUTPUT AUDFILE
+               END-IF
+               OPEN I-O HISTFILE
+               IF WS-HIST-STATUS = "35"
+                   OPEN OUTPUT HISTFILE
+                   CLOSE HISTFILE
+                   OPEN I-O HISTFILE
+               END-IF
+           END-IF.
+
+      *----------------------------------------------------------
+      * O RELATORIO E O EXTRACTO DE PAGAMENTOS SO SAO REABERTOS EM
+      * MODO DE ACRESCENTO (EXTEND) QUANDO SE ESTA A RETOMAR UMA
+      * CORRIDA QUE FICOU A MEIO - PARA NAO PERDER AS LINHAS JA
+      * ESCRITAS ANTES DA QUEBRA. NUMA CORRIDA NOVA SAO REABERTOS
+      * DE RAIZ (OUTPUT).
+      *----------------------------------------------------------
+       ABRIR-RELFILE-PAGFILE.
+           IF RETOMA-EXECUCAO
+               OPEN EXTEND RELFILE
+               IF WS-REL-STATUS = "05" OR WS-REL-STATUS = "35"
+                   OPEN OUTPUT RELFILE
+               END-IF
+               OPEN EXTEND PAGFILE
+               IF WS-PAG-STATUS = "05" OR WS-PAG-STATUS = "35"
+                   OPEN OUTPUT PAGFILE
+               END-IF
+           ELSE
+               OPEN OUTPUT RELFILE
+               OPEN OUTPUT PAGFILE
+           END-IF.
+           IF WS-REL-STATUS NOT = "00" OR WS-PAG-STATUS NOT = "00"
+               DISPLAY "ERRO AO ABRIR O RELATORIO OU O EXTRACTO DE "
+                   "PAGAMENTOS."
+               MOVE "S" TO WS-FIM-EMPFILE
+           END-IF.
+
+       FECHAR-FICHEIROS-LOTE.
+           CLOSE EMPFILE.
+           CLOSE RELFILE.
+           CLOSE AUDFILE.
+           CLOSE PAGFILE.
+           CLOSE HISTFILE.
+           CLOSE CKPTFILE.
+
+      *----------------------------------------------------------
+      * CHECKPOINT/RESTART - SE UMA CORRIDA ANTERIOR FICOU A MEIO
+      * (ESTADO "E"), RETOMA-SE A PARTIR DO DEPARTAMENTO/MATRICULA
+      * GRAVADOS NO REGISTO DE CHECKPOINT EM VEZ DE RECOMECAR DO
+      * INICIO DO FICHEIRO, E OS TOTAIS ACUMULADOS SAO REPOSTOS A
+      * PARTIR DO MESMO REGISTO. CKPTFILE E RELATIVO (UM UNICO
+      * REGISTO, CHAVE RELATIVA FIXA) PARA QUE O REWRITE A CADA
+      * EMPREGADO SEJA VALIDO SEM TER DE LER O REGISTO DE NOVO.
+      *----------------------------------------------------------
+       POSICIONAR-CHECKPOINT.
+           MOVE 1 TO WS-CKPT-RRN.
+           OPEN I-O CKPTFILE.
+           IF WS-CKPT-STATUS = "35"
+               OPEN OUTPUT CKPTFILE
+               MOVE 0 TO CKPT-ULTIMA-MATRICULA
+               MOVE SPACES TO CKPT-ULTIMO-DEPARTAMENTO
+               MOVE 0 TO CKPT-TOTAL-GERAL
+               MOVE 0 TO CKPT-TOTAL-DEPARTAMENTO
+               MOVE 0 TO CKPT-CONTADOR-EMPREGADOS
+               MOVE "N" TO CKPT-ESTADO
+               WRITE CKPT-REC
+               CLOSE CKPTFILE
+               OPEN I-O CKPTFILE
+           END-IF.
+           READ CKPTFILE
+               INVALID KEY
+                   MOVE 0 TO CKPT-ULTIMA-MATRICULA
+                   MOVE SPACES TO CKPT-ULTIMO-DEPARTAMENTO
+                   MOVE 0 TO CKPT-TOTAL-GERAL
+                   MOVE 0 TO CKPT-TOTAL-DEPARTAMENTO
+                   MOVE 0 TO CKPT-CONTADOR-EMPREGADOS
+                   MOVE "N" TO CKPT-ESTADO
+           END-READ.
+           MOVE "N" TO WS-RETOMA-EXECUCAO.
+           MOVE "N" TO WS-A-SALTAR.
+           IF CKPT-ESTADO = "E"
+              AND (CKPT-CONTADOR-EMPREGADOS > 0
+                   OR CKPT-ULTIMO-DEPARTAMENTO NOT = SPACES)
+               MOVE "S" TO WS-RETOMA-EXECUCAO
+               MOVE "S" TO WS-A-SALTAR
+               MOVE CKPT-ULTIMO-DEPARTAMENTO TO WS-DEPARTAMENTO-RETOMA
+               MOVE CKPT-ULTIMA-MATRICULA    TO WS-MATRICULA-RETOMA
+               MOVE CKPT-ULTIMO-DEPARTAMENTO TO EMP-DEPARTAMENTO
+           ELSE
+               MOVE SPACES TO EMP-DEPARTAMENTO
+           END-IF.
+           START EMPFILE KEY IS NOT LESS THAN EMP-DEPARTAMENTO
+               INVALID KEY
+                   MOVE "S" TO WS-FIM-EMPFILE
+           END-START.
+           MOVE "E" TO CKPT-ESTADO.
+           REWRITE CKPT-REC.
+
+      *----------------------------------------------------------
+      * PROCESSAMENTO DE UM EMPREGADO DO LOTE - REUTILIZA OS
+      * PARAGRAFOS DE CALCULO DO MODO INTERATIVO.
+      *----------------------------------------------------------
+       PROCESSAR-UM-EMPREGADO.
+           MOVE EMP-IDADE TO IDADE.
+           MOVE EMP-ANTIGUIDADE TO ANTIGUIDADE.
+           MOVE EMP-FILHOS TO FILHOS.
+           COMPUTE LIMITES = IDADE - PARM-IDADE-MIN.
+           MOVE 0 TO PREMIO-IDADE.
+           MOVE 0 TO PREMIO-ANTIGUIDADE.
+           MOVE 0 TO PREMIO-FILHOS.
+           MOVE 0 TO PREMIO-TOTAL.
+           MOVE "N" TO WS-REGISTO-REJEITADO.
+           IF (IDADE < PARM-IDADE-MIN) OR (IDADE > PARM-IDADE-MAX)
+              OR (ANTIGUIDADE < PARM-ANTIG-MIN)
+              OR (ANTIGUIDADE > PARM-ANTIG-MAX)
+              OR (ANTIGUIDADE > LIMITES)
+              OR (NOT VALIDAR-FILHOS)
+               MOVE "S" TO WS-REGISTO-REJEITADO
+           ELSE
+               PERFORM CALCULAR-PREMIO-IDADE THRU CALCULO-PREMIO-FILHOS
+               PERFORM CALCULAR-PREMIO-TOTAL
+           END-IF.
+           IF REGISTO-REJEITADO
+               PERFORM ESCREVER-LINHA-REJEITADO
+               PERFORM REGISTAR-AUDITORIA-LOTE
+           ELSE
+               PERFORM VERIFICAR-HISTORICO-EMPREGADO
+               PERFORM ESCREVER-LINHA-RELATORIO
+               PERFORM REGISTAR-AUDITORIA-LOTE
+               PERFORM ESCREVER-EXTRACTO-PAGAMENTO
+               PERFORM ATUALIZAR-HISTORICO-EMPREGADO
+               ADD PREMIO-TOTAL TO WS-TOTAL-DEPARTAMENTO
+               ADD PREMIO-TOTAL TO WS-TOTAL-GERAL
+               ADD 1 TO WS-CONTADOR-EMPREGADOS
+           END-IF.
+           MOVE EMP-MATRICULA    TO CKPT-ULTIMA-MATRICULA.
+           MOVE EMP-DEPARTAMENTO TO CKPT-ULTIMO-DEPARTAMENTO.
+           MOVE WS-TOTAL-GERAL         TO CKPT-TOTAL-GERAL.
+           MOVE WS-TOTAL-DEPARTAMENTO  TO CKPT-TOTAL-DEPARTAMENTO.
+           MOVE WS-CONTADOR-EMPREGADOS TO CKPT-CONTADOR-EMPREGADOS.
+           REWRITE CKPT-REC.
+
+       REGISTAR-AUDITORIA-LOTE.
+           IF REGISTO-REJEITADO
+               MOVE "R" TO WS-TIPO-OPERACAO
+           ELSE
+               MOVE "B" TO WS-TIPO-OPERACAO
+           END-IF.
+           PERFORM ESCREVER-LINHA-AUDITORIA.
+
+      *----------------------------------------------------------
+      * RELATORIO IMPRESSO DE PREMIOS - CABECALHO, UMA LINHA POR
+      * EMPREGADO, SUBTOTAL DE DEPARTAMENTO E TOTAL GERAL.
+      *----------------------------------------------------------
+       ESCREVER-CABECALHO-RELATORIO.
+           MOVE SPACES TO REL-LINHA.
+           STRING "RELATORIO DE PREMIOS DE IDADE/ANTIGUIDADE/FILHOS"
+               DELIMITED BY SIZE INTO REL-LINHA
+           END-STRING.
+           WRITE REL-LINHA.
+           MOVE SPACES TO REL-LINHA.
+           STRING "ANO DE VIGOR: " DELIMITED BY SIZE
+               PARM-ANO-VIGOR      DELIMITED BY SIZE
+               INTO REL-LINHA
+           END-STRING.
+           WRITE REL-LINHA.
+           MOVE SPACES TO REL-LINHA.
+           STRING "MATRICULA NOME                           DEPT "
+               DELIMITED BY SIZE
+               "PR-IDADE PR-ANTIG PR-FILHOS PR-TOTAL"
+               DELIMITED BY SIZE
+               INTO REL-LINHA
+           END-STRING.
+           WRITE REL-LINHA.
+           MOVE SPACES TO REL-LINHA.
+           WRITE REL-LINHA.
+
+       ESCREVER-LINHA-RELATORIO.
+           MOVE SPACES TO REL-LINHA.
+           MOVE 1 TO WS-PONTEIRO-LINHA.
+           MOVE PREMIO-IDADE       TO WS-PREMIO-IDADE-ED.
+           MOVE PREMIO-ANTIGUIDADE TO WS-PREMIO-ANTIG-ED.
+           MOVE PREMIO-FILHOS      TO WS-PREMIO-FILHOS-ED.
+           MOVE PREMIO-TOTAL       TO PREMIO-TOTAL-ED.
+           STRING
+               EMP-MATRICULA      DELIMITED BY SIZE
+               " "                DELIMITED BY SIZE
+               EMP-NOME           DELIMITED BY SIZE
+               " "                DELIMITED BY SIZE
+               EMP-DEPARTAMENTO   DELIMITED BY SIZE
+               " "                DELIMITED BY SIZE
+               WS-PREMIO-IDADE-ED DELIMITED BY SIZE
+               " "                DELIMITED BY SIZE
+               WS-PREMIO-ANTIG-ED DELIMITED BY SIZE
+               " "                DELIMITED BY SIZE
+               WS-PREMIO-FILHOS-ED DELIMITED BY SIZE
+               " "                DELIMITED BY SIZE
+               PREMIO-TOTAL-ED    DELIMITED BY SIZE
+               INTO REL-LINHA
+               WITH POINTER WS-PONTEIRO-LINHA
+           END-STRING.
+           IF HA-ANOMALIA
+               STRING " *** VARIACAO ANOMALA - REVER ***"
+                   DELIMITED BY SIZE
+                   INTO REL-LINHA
+                   WITH POINTER WS-PONTEIRO-LINHA
+               END-STRING
+           END-IF.
+           WRITE REL-LINHA.
+
+       ESCREVER-LINHA-REJEITADO.
+           MOVE SPACES TO REL-LINHA.
+           STRING
+               EMP-MATRICULA   DELIMITED BY SIZE " "  DELIMITED BY SIZE
+               EMP-NOME        DELIMITED BY SIZE " "  DELIMITED BY SIZE
+               "*** REGISTO REJEITADO - DADOS INVALIDOS ***"
+                               DELIMITED BY SIZE
+               INTO REL-LINHA
+           END-STRING.
+           WRITE REL-LINHA.
+
+       ESCREVER-SUBTOTAL-DEPARTAMENTO.
+           MOVE WS-TOTAL-DEPARTAMENTO TO WS-TOTAL-ED.
+           MOVE SPACES TO REL-LINHA.
+           STRING "SUBTOTAL DEPARTAMENTO " DELIMITED BY SIZE
+               WS-DEPARTAMENTO-ANTERIOR    DELIMITED BY SIZE
+               ": "                        DELIMITED BY SIZE
+               WS-TOTAL-ED                 DELIMITED BY SIZE
+               INTO REL-LINHA
+           END-STRING.
+           WRITE REL-LINHA.
+           MOVE SPACES TO REL-LINHA.
+           WRITE REL-LINHA.
+
+       ESCREVER-TOTAL-GERAL.
+           MOVE WS-TOTAL-GERAL TO WS-TOTAL-ED.
+           MOVE SPACES TO REL-LINHA.
+           STRING "TOTAL GERAL DA EMPRESA: " DELIMITED BY SIZE
+               WS-TOTAL-ED                   DELIMITED BY SIZE
+               INTO REL-LINHA
+           END-STRING.
+           WRITE REL-LINHA.
+           MOVE SPACES TO REL-LINHA.
+           STRING "NUMERO DE EMPREGADOS PROCESSADOS: " DELIMITED BY SIZE
+               WS-CONTADOR-EMPREGADOS             DELIMITED BY SIZE
+               INTO REL-LINHA
+           END-STRING.
+           WRITE REL-LINHA.
+
+      *----------------------------------------------------------
+      * EXTRACTO PARA O PROCESSAMENTO DE SALARIOS.
+      *----------------------------------------------------------
+       ESCREVER-EXTRACTO-PAGAMENTO.
+           MOVE EMP-MATRICULA TO PAG-MATRICULA.
+           MOVE EMP-NOME TO PAG-NOME.
+           MOVE PREMIO-TOTAL TO PAG-VALOR-PREMIO.
+           WRITE PAG-REC.
+
+      *----------------------------------------------------------
+      * HISTORICO ANO-A-ANO E DETECCAO DE ANOMALIAS - COMPARA O
+      * PREMIO DESTE ANO COM O DO ANO ANTERIOR PARA O MESMO
+      * EMPREGADO E ASSINALA VARIACOES SUPERIORES A TOLERANCIA.
+      *----------------------------------------------------------
+       VERIFICAR-HISTORICO-EMPREGADO.
+           MOVE "N" TO WS-ANOMALIA.
+           COMPUTE WS-ANO-ANTERIOR = PARM-ANO-VIGOR - 1.
+           MOVE EMP-MATRICULA TO HIST-MATRICULA.
+           MOVE WS-ANO-ANTERIOR TO HIST-ANO.
+           READ HISTFILE
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   MOVE HIST-PREMIO-TOTAL TO WS-PREMIO-ANTERIOR
+                   COMPUTE WS-DIFERENCA =
+                       PREMIO-TOTAL - WS-PREMIO-ANTERIOR
+                   IF WS-PREMIO-ANTERIOR > 0
+                       COMPUTE WS-PERCENT-VARIACAO ROUNDED =
+                           (WS-DIFERENCA / WS-PREMIO-ANTERIOR) * 100
+                       IF FUNCTION ABS(WS-PERCENT-VARIACAO)
+                          > PARM-TOLERANCIA-VARIACAO
+                           MOVE "S" TO WS-ANOMALIA
+                       END-IF
+                   END-IF
+           END-READ.
+
+       ATUALIZAR-HISTORICO-EMPREGADO.
+           MOVE EMP-MATRICULA TO HIST-MATRICULA.
+           MOVE PARM-ANO-VIGOR TO HIST-ANO.
+           MOVE PREMIO-TOTAL TO HIST-PREMIO-TOTAL.
+           WRITE HIST-REC
+               INVALID KEY
+                   REWRITE HIST-REC
+           END-WRITE.
+
+      *----------------------------------------------------------
+      * CONSULTA E CORRECAO DE UM EMPREGADO JA LANCADO. PROCURA
+      * PELA MATRICULA, MOSTRA OS VALORES ATUAIS, DEIXA CORRIGIR
+      * UM CAMPO, RECALCULA OS PREMIOS E GRAVA NA AUDITORIA.
+      *----------------------------------------------------------
+       CORRECAO-EMPREGADO.
+           OPEN I-O EMPFILE.
+           IF WS-EMP-STATUS NOT = "00"
+               DISPLAY "ERRO AO ABRIR O FICHEIRO DE EMPREGADOS - "
+                   "ESTADO " WS-EMP-STATUS
+               STOP RUN
+           END-IF.
+           OPEN EXTEND AUDFILE.
+           IF WS-AUD-STATUS = "05" OR WS-AUD-STATUS = "35"
+               OPEN OUTPUT AUDFILE
+           END-IF.
+           DISPLAY CLS.
+       CORRECAO-LER-MATRICULA.
+           DISPLAY "MATRICULA A CORRIGIR (0 PARA SAIR):" AT 0301.
+           ACCEPT TEMP-MATRICULA AT 0338.
+           MOVE FUNCTION NUMVAL(TEMP-MATRICULA) TO EMP-MATRICULA.
+           IF EMP-MATRICULA = 0
+               GO TO CORRECAO-FIM
+           END-IF.
+           READ EMPFILE
+               INVALID KEY
+                   DISPLAY "EMPREGADO NAO ENCONTRADO."
+                   FOREGROUND-COLOR 4 HIGHLIGHT AT 0301
+                   GO TO CORRECAO-LER-MATRICULA
+           END-READ.
+           MOVE EMP-IDADE TO IDADE.
+           MOVE EMP-ANTIGUIDADE TO ANTIGUIDADE.
+           MOVE EMP-FILHOS TO FILHOS.
+           COMPUTE LIMITES = IDADE - PARM-IDADE-MIN.
+           DISPLAY CLS.
+           DISPLAY FUNCTION CONCATENATE("EMPREGADO: ", EMP-NOME)
+               AT 0301.
+           DISPLAY FUNCTION CONCATENATE("1-IDADE: ", IDADE) AT 0501.
+           DISPLAY FUNCTION CONCATENATE("2-ANTIGUIDADE: ", ANTIGUIDADE)
+               AT 0601.
+           DISPLAY FUNCTION CONCATENATE("3-FILHOS: ", FILHOS) AT 0701.
+       CORRECAO-ESCOLHER-CAMPO.
+           DISPLAY "CAMPO A CORRIGIR (1/2/3, 0=CANCELAR):" AT 0901.
+           ACCEPT TEMP AT 0939.
+           MOVE FUNCTION NUMVAL(TEMP) TO WS-CAMPO.
+           EVALUATE WS-CAMPO
+               WHEN 1 PERFORM LER-IDADE
+               WHEN 2 PERFORM LER-ANTIGUIDADE
+               WHEN 3 PERFORM LER-FILHOS
+               WHEN 0 GO TO CORRECAO-LER-MATRICULA
+               WHEN OTHER GO TO CORRECAO-ESCOLHER-CAMPO
+           END-EVALUATE.
+           MOVE IDADE TO EMP-IDADE.
+           MOVE ANTIGUIDADE TO EMP-ANTIGUIDADE.
+           MOVE FILHOS TO EMP-FILHOS.
+           MOVE 0 TO PREMIO-IDADE.
+           MOVE 0 TO PREMIO-ANTIGUIDADE.
+           MOVE 0 TO PREMIO-FILHOS.
+           MOVE 0 TO PREMIO-TOTAL.
+           PERFORM CALCULAR-PREMIO-IDADE THRU CALCULO-PREMIO-FILHOS.
+           PERFORM CALCULAR-PREMIO-TOTAL.
+           MOVE PREMIO-TOTAL TO PREMIO-TOTAL-ED.
+           DISPLAY FUNCTION CONCATENATE("NOVO TOTAL DO PREMIO: ",
+               PREMIO-TOTAL-ED) AT 1101.
+           REWRITE EMP-REC.
+           MOVE "C" TO WS-TIPO-OPERACAO.
+           PERFORM ESCREVER-LINHA-AUDITORIA.
+           DISPLAY "CORRIGIR OUTRO EMPREGADO (S/N):" AT 1301.
+           ACCEPT REPETIR AT 1334.
+           IF (REPETIR="S" OR REPETIR="s")
+               GO TO CORRECAO-LER-MATRICULA
+           END-IF.
+       CORRECAO-FIM.
+           CLOSE EMPFILE.
+           CLOSE AUDFILE.
+           STOP RUN.
+
        END PROGRAM prog05.
